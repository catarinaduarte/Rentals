@@ -0,0 +1,166 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch fim-de-dia. Corre sem intervencao do operador
+      *          (cron/JCL), percorre o ficheiro de rentals, marca como
+      *          ATRASADO os que ja passaram a data de entrega e ainda
+      *          nao foram devolvidos, e produz um relatorio resumo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FIC ASSIGN TO "RENTALS.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS
+           RECORD KEY IS FS-CHAVE.
+
+           SELECT OPTIONAL RELATORIO ASSIGN TO "RENTALS-FIMDIA.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "RENTALS-AUDIT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FIC.
+           COPY RENTREG.
+
+       FD RELATORIO.
+       01 REGISTO-REL.
+           05 LINHAS-REL              PIC X(150).
+
+       FD AUDITORIA.
+           COPY RENTAUD.
+
+       WORKING-STORAGE SECTION.
+       77 FS                         PIC 9(02).
+           88 FS-OK                  VALUES 0.
+           88 FS-CANCELA             VALUES 99.
+           88 FS-NAO-EXISTE          VALUES 35.
+      * DATA DE HOJE, NO FORMATO AAAAMMDD
+       77 WS-HOJE                    PIC 9(08).
+       77 WS-LINHA                   PIC X(150) VALUES SPACES.
+       77 WS-TOTAL-LIDOS             PIC 9(07) VALUES 0.
+       77 WS-TOTAL-MARCADOS          PIC 9(07) VALUES 0.
+      * DATA E HORA PARA A LINHA DE AUDITORIA
+       77 WS-AUD-DATA                PIC 9(08).
+       77 WS-AUD-HORA                PIC 9(08).
+       77 WS-AUD-OP                  PIC X(10) VALUES "BATCH".
+      * IMAGEM DO REGISTO ANTES DE MARCAR ATRASADO
+       COPY RENTOLD.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O FIC.
+           IF (FS-NAO-EXISTE) THEN
+               DISPLAY "RENTALS.TXT INEXISTENTE. FIM DO BATCH."
+               GO FIM
+           END-IF.
+           OPEN OUTPUT RELATORIO.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-LINHA.
+           STRING "RELATORIO FIM DE DIA - " DELIMITED BY SIZE
+                  WS-HOJE DELIMITED BY SIZE
+             INTO WS-LINHA.
+           WRITE REGISTO-REL FROM WS-LINHA.
+           MOVE "COD       RENTAL     ENTREGA    LIVRO"
+             TO WS-LINHA.
+           WRITE REGISTO-REL FROM WS-LINHA.
+           PERFORM CICLO-BATCH THRU FIM-CICLO-BATCH.
+           MOVE SPACES TO WS-LINHA.
+           WRITE REGISTO-REL FROM WS-LINHA.
+           STRING "REGISTOS LIDOS    : " DELIMITED BY SIZE
+                  WS-TOTAL-LIDOS DELIMITED BY SIZE
+             INTO WS-LINHA.
+           WRITE REGISTO-REL FROM WS-LINHA.
+           STRING "MARCADOS ATRASADO : " DELIMITED BY SIZE
+                  WS-TOTAL-MARCADOS DELIMITED BY SIZE
+             INTO WS-LINHA.
+           WRITE REGISTO-REL FROM WS-LINHA.
+           CLOSE RELATORIO.
+           CLOSE FIC.
+       FIM.
+           STOP RUN.
+
+       CICLO-BATCH.
+           MOVE 0 TO FS-COD.
+           START FIC KEY > FS-COD
+             INVALID KEY DISPLAY "FICHEIRO VAZIO"
+           END-START.
+           PERFORM UNTIL FS="10"
+               READ FIC NEXT RECORD
+               AT END
+               CONTINUE
+               NOT AT END
+               ADD 1 TO WS-TOTAL-LIDOS
+               PERFORM VERIFICA-ATRASO
+               END-READ
+           END-PERFORM.
+       FIM-CICLO-BATCH.
+
+      *----------------------------------------------------------------
+      * VERIFICA-ATRASO
+      * MARCA COMO ATRASADO OS RENTALS ATIVOS CUJA DATA DE ENTREGA JA
+      * PASSOU, REGISTA A IMAGEM ANTERIOR NA AUDITORIA E REESCREVE O
+      * REGISTO, TAL COMO O ALTERAR INTERATIVO.
+      *----------------------------------------------------------------
+       VERIFICA-ATRASO.
+           IF (FS-ENTREGA < WS-HOJE) AND (SITUACAO-ATIVO) THEN
+               MOVE FS-COD TO WS-RA-COD
+               MOVE FS-RENTAL TO WS-RA-RENTAL
+               MOVE FS-ENTREGA TO WS-RA-ENTREGA
+               MOVE FS-LIVRO TO WS-RA-LIVRO
+               MOVE FS-CLIENTE TO WS-RA-CLIENTE
+               MOVE FS-SITUACAO TO WS-RA-SITUACAO
+               MOVE FS-MULTA TO WS-RA-MULTA
+               MOVE "ATRASADO" TO FS-SITUACAO
+               REWRITE REGISTO
+                 INVALID KEY
+                 DISPLAY "ERRO A ATUALIZAR REGISTO " FS-COD
+                 NOT INVALID KEY
+                 PERFORM GRAVA-AUDITORIA
+                 MOVE SPACES TO WS-LINHA
+                 STRING FS-COD    DELIMITED BY SIZE " "
+                        DELIMITED BY SIZE
+                        FS-RENTAL DELIMITED BY SIZE " "
+                        DELIMITED BY SIZE
+                        FS-ENTREGA DELIMITED BY SIZE " "
+                        DELIMITED BY SIZE
+                        FS-LIVRO  DELIMITED BY SIZE
+                   INTO WS-LINHA
+                 WRITE REGISTO-REL FROM WS-LINHA
+                 ADD 1 TO WS-TOTAL-MARCADOS
+               END-REWRITE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * GRAVA-AUDITORIA
+      * REGISTA EM RENTALS-AUDIT.TXT A IMAGEM DO REGISTO ANTES DE O
+      * BATCH O MARCAR COMO ATRASADO, PARA RECONSTITUIR O HISTORICO.
+      *----------------------------------------------------------------
+       GRAVA-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE SPACES TO REGISTO-AUDIT.
+           STRING WS-AUD-DATA DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-AUD-HORA DELIMITED BY SIZE
+             INTO AUD-DATA-HORA.
+           MOVE WS-AUD-OP TO AUD-OPERACAO.
+           MOVE WS-RA-COD TO AUD-COD.
+           MOVE WS-RA-RENTAL TO AUD-RENTAL.
+           MOVE WS-RA-ENTREGA TO AUD-ENTREGA.
+           MOVE WS-RA-LIVRO TO AUD-LIVRO.
+           MOVE WS-RA-CLIENTE TO AUD-CLIENTE.
+           MOVE WS-RA-SITUACAO TO AUD-SITUACAO.
+           MOVE WS-RA-MULTA TO AUD-MULTA.
+           OPEN EXTEND AUDITORIA.
+           WRITE REGISTO-AUDIT.
+           CLOSE AUDITORIA.
+
+       END PROGRAM RENTBAT.
