@@ -19,22 +19,59 @@
            SELECT OPTIONAL EXPORT ASSIGN TO "RENTALS.HTML"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT OPTIONAL EXPORT-CSV ASSIGN TO "RENTALS.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL LIVROS ASSIGN TO "LIVROS.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-LIV
+           RECORD KEY IS LIV-COD.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO "CLIENTES.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS FS-CLI
+           RECORD KEY IS CLI-COD.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "RENTALS-AUDIT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RECIBOS ASSIGN TO "RENTALS-RECIBOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD FIC.
-       01 REGISTO.
-           05 FS-CHAVE.
-               10 FS-COD             PIC 9(09) BLANK WHEN ZEROS.
-           05 FS-RENTAL               PIC 9(20).
-           05 FS-ENTREGA            PIC 9(20).
-            05 FS-LIVRO              PIC 9(20).
-           05 FS-CLIENTE            PIC 9(20).
-           05 FS-SITUACAO          PIC X(20).
+           COPY RENTREG.
 
        FD EXPORT.
        01 REGISTO1.
            05 LINHAS                 PIC X(150).
 
+       FD EXPORT-CSV.
+       01 REGISTO-CSV.
+           05 LINHAS-CSV              PIC X(150).
+
+       FD LIVROS.
+       01 REGISTO-LIVRO.
+           05 LIV-COD                PIC 9(20).
+           05 LIV-TITULO             PIC X(40).
+
+       FD CLIENTES.
+       01 REGISTO-CLIENTE.
+           05 CLI-COD                PIC 9(20).
+           05 CLI-NOME               PIC X(40).
+           05 CLI-TELEFONE           PIC X(15).
+           05 CLI-MORADA             PIC X(50).
+
+       FD AUDITORIA.
+           COPY RENTAUD.
+
+       FD RECIBOS.
+       01 REGISTO-RECIBO.
+           05 LINHAS-RECIBO           PIC X(150).
+
        WORKING-STORAGE SECTION.
        01 WS-MENU.
            05 FILLER                 PIC X(09) VALUES "RENTALS".
@@ -43,6 +80,13 @@
            88 FS-OK                  VALUES 0.
            88 FS-CANCELA             VALUES 99.
            88 FS-NAO-EXISTE          VALUES 35.
+       77 FS-LIV                     PIC 9(02).
+           88 FS-LIV-OK              VALUES 0.
+           88 FS-LIV-NAO-EXISTE      VALUES 35.
+       77 FS-CLI                     PIC 9(02).
+           88 FS-CLI-OK              VALUES 0.
+           88 FS-CLI-NAO-EXISTE      VALUES 35.
+       77 WS-CLI-NOME                PIC X(40) VALUES SPACES.
       * CONTROLO DA LINHA
        77 WS-NUML                    PIC 9(02) VALUES 0.
       * CONTROLO DA COLUNA
@@ -55,11 +99,39 @@
            88 ELIMINAR               VALUES 4.
            88 LISTAR                 VALUES 5.
            88 EXPORTAR               VALUES 6.
+           88 ATRASADOS              VALUES 7.
            88 SAIR                   VALUES 0.
        77 WS-MSG-ERRO                PIC X(80) VALUES SPACES.
        77 WS-REPETIR                 PIC X.
            88 SIM                    VALUES "S","s".
        77 WS-LINHA                   PIC 9(02).
+      * DATA DE HOJE, NO FORMATO AAAAMMDD
+       77 WS-HOJE                    PIC 9(08).
+       77 WS-DATAS-SW                PIC X VALUE "S".
+           88 WS-DATAS-OK            VALUE "S".
+           88 WS-DATAS-INVALIDA      VALUE "N".
+       77 WS-SIT-ANTIGA              PIC X(20) VALUES SPACES.
+       77 WS-TRANS-SW                PIC X VALUE "S".
+           88 WS-TRANS-OK            VALUE "S".
+           88 WS-TRANS-INVALIDA      VALUE "N".
+      * DATA E HORA PARA A LINHA DE AUDITORIA
+       77 WS-AUD-DATA                PIC 9(08).
+       77 WS-AUD-HORA                PIC 9(08).
+       77 WS-AUD-OP                  PIC X(10).
+       77 WS-EXPORT-TIPO             PIC X VALUE "H".
+           88 EXPORT-TIPO-CSV        VALUES "C", "c".
+      * TIPO DE PESQUISA NA CONSULTA
+       77 WS-CONSULTA-TIPO           PIC 9 VALUE 1.
+           88 CONSULTA-POR-CHAVE     VALUE 1.
+           88 CONSULTA-POR-CLIENTE   VALUE 2.
+           88 CONSULTA-POR-LIVRO     VALUE 3.
+       77 WS-PESQ-VALOR              PIC 9(20) VALUE 0.
+      * VALOR DA MULTA POR DIA DE ATRASO NA DEVOLUCAO
+       77 WS-TAXA-MULTA              PIC 9(03)V99 VALUE 0.50.
+       77 WS-DIAS-ATRASO             PIC S9(07) VALUE 0.
+       77 WS-LINHA-RECIBO            PIC X(150) VALUES SPACES.
+      * IMAGEM DO REGISTO ANTES DE ALTERAR OU ELIMINAR
+       COPY RENTOLD.
       * A BIBLIOTECA DE AMBIENTE DE SCREEN
        COPY SCREENIO.
        SCREEN SECTION.
@@ -83,7 +155,8 @@
            05 LINE 10 COL 50 VALUE "4-ELIMINAR".
            05 LINE 11 COL 50 VALUE "5-LISTAR".
            05 LINE 12 COL 50 VALUE "6-EXPORTAR".
-           05 LINE 13 COL 50 VALUE "0-DEVOLVER".
+           05 LINE 13 COL 50 VALUE "7-ATRASADOS".
+           05 LINE 14 COL 50 VALUE "0-DEVOLVER".
            05 LINE 17 COL 50 VALUE "DIGITE A SUA ESCOLHA:".
            05 LINE 17 COL PLUS 1 USING WS-OPCAO AUTO.
        01 LAYOUT-REGISTO.
@@ -91,16 +164,19 @@
                10 LINE 10 COL 10 VALUE "COD RENTALS".
                10 COLUMN PLUS 2 PIC 9(09) USING FS-COD BLANK WHEN ZEROS.
            05 WS-DADOS.
-               10 LINE 11 COL 10 VALUE "DATA RENTAL:".
-               10 COL PLUS 2 PIC 9(20) USING FS-RENTAL.
-               10 LINE 12 COL 10 VALUE "DATA ENTREGA ".
-               10 COL PLUS 2 PIC 9(20) USING FS-ENTREGA.
+               10 LINE 11 COL 10 VALUE "DATA RENTAL (AAAAMMDD):".
+               10 COL PLUS 2 PIC 9(08) USING FS-RENTAL.
+               10 LINE 12 COL 10 VALUE "DATA ENTREGA (AAAAMMDD) ".
+               10 COL PLUS 2 PIC 9(08) USING FS-ENTREGA.
                10 LINE 12 COL 10 VALUE "COD LIVRO ".
                10 COL PLUS 2 PIC 9(20) USING FS-LIVRO.
                10 LINE 12 COL 10 VALUE "COD FS-CLIENTE ".
                10 COL PLUS 2 PIC 9(20) USING FS-CLIENTE.
                10 LINE 12 COL 10 VALUE "COD FS-SITUACAO ".
                10 COL PLUS 2 PIC 9(20) USING FS-SITUACAO.
+           05 WS-INFO-CLIENTE.
+               10 LINE 13 COL 10 VALUE "NOME CLIENTE:".
+               10 COL PLUS 2 PIC X(40) FROM WS-CLI-NOME.
 
        01 LAYOUT-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
@@ -115,6 +191,8 @@
            ACCEPT WS-NUMC FROM COLUMNS.
 
            OPEN I-O FIC.
+           OPEN INPUT LIVROS.
+           OPEN INPUT CLIENTES.
 
            PERFORM UNTIL SAIR
                MOVE "MENU" TO WS-OP
@@ -135,8 +213,12 @@
                        PERFORM INICIO-LISTAR THRU FIM-LISTAR
                    WHEN EXPORTAR
                        PERFORM INICIO-EXPORTAR THRU FIM-EXPORTAR
+                   WHEN ATRASADOS
+                       PERFORM INICIO-ATRASADOS THRU FIM-ATRASADOS
                    WHEN SAIR
                        CLOSE FIC
+                       CLOSE LIVROS
+                       CLOSE CLIENTES
                        STOP RUN
                END-EVALUATE
            END-PERFORM.
@@ -146,13 +228,39 @@
            MOVE "ESC PARA SAIR" TO WS-ESTADO.
            DISPLAY LAYOUT-INICIAL.
            MOVE SPACES TO REGISTO.
+           MOVE 0 TO FS-MULTA.
        CICLO-INSERIR.
            ACCEPT LAYOUT-REGISTO.
            IF(COB-CRT-STATUS=COB-SCR-ESC) THEN
                GO FIM-INSERIR
            END-IF.
-           IF (FS-RENTAL EQUALS SPACES) THEN
-               MOVE "NOME E UM CAMPO OBRIGATORIO" TO WS-MSG-ERRO
+           IF (FS-RENTAL = ZEROS) THEN
+               MOVE "DATA DE RENTAL OBRIGATORIA" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO CICLO-INSERIR
+           END-IF.
+           PERFORM VALIDA-DATAS.
+           IF (NOT WS-DATAS-OK) THEN
+               PERFORM MOSTRA-ERRO
+               GO CICLO-INSERIR
+           END-IF.
+           IF (FS-SITUACAO = SPACES) THEN
+               MOVE "ATIVO" TO FS-SITUACAO
+           END-IF.
+           IF (NOT SITUACAO-VALIDA) THEN
+               MOVE "SITUACAO INVALIDA" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO CICLO-INSERIR
+           END-IF.
+           PERFORM VALIDA-LIVRO.
+           IF (FS-LIV-NAO-EXISTE) THEN
+               MOVE "LIVRO INEXISTENTE" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO CICLO-INSERIR
+           END-IF.
+           PERFORM VALIDA-CLIENTE.
+           IF (FS-CLI-NAO-EXISTE) THEN
+               MOVE "COD CLIENTE INEXISTENTE" TO WS-MSG-ERRO
                PERFORM MOSTRA-ERRO
                GO CICLO-INSERIR
            END-IF.
@@ -171,6 +279,13 @@
            MOVE "CONSULTA" TO WS-OP.
            MOVE "ESC PARA SAIR" TO WS-ESTADO.
            DISPLAY LAYOUT-INICIAL.
+           DISPLAY "1-POR CODIGO   2-POR CLIENTE   3-POR LIVRO"
+           AT 0301.
+           MOVE 1 TO WS-CONSULTA-TIPO.
+           ACCEPT WS-CONSULTA-TIPO AT 0343.
+           IF (CONSULTA-POR-CLIENTE) OR (CONSULTA-POR-LIVRO) THEN
+               GO CICLO-CONSULTAR-VARIOS
+           END-IF.
        CICLO-CONSULTAR.
            MOVE SPACES TO REGISTO.
            DISPLAY LAYOUT-REGISTO.
@@ -188,12 +303,59 @@
                GO FIM-CONSULTAR
            END-IF.
            IF (FS-OK) THEN
+               PERFORM OBTEM-NOME-CLIENTE
                DISPLAY WS-DADOS
+               DISPLAY WS-INFO-CLIENTE
                MOVE "ENTER PARA CONTINUAR" TO WS-MSG-ERRO
                PERFORM MOSTRA-ERRO
                ACCEPT OMITTED AT 2301
            END-IF.
            GO CICLO-CONSULTAR.
+       CICLO-CONSULTAR-VARIOS.
+           DISPLAY CLS.
+           IF (CONSULTA-POR-CLIENTE) THEN
+               DISPLAY "CONSULTA POR CLIENTE" AT 0101
+               DISPLAY "COD CLIENTE:" AT 0301
+           ELSE
+               DISPLAY "CONSULTA POR LIVRO" AT 0101
+               DISPLAY "COD LIVRO  :" AT 0301
+           END-IF.
+           MOVE 0 TO WS-PESQ-VALOR.
+           ACCEPT WS-PESQ-VALOR AT 0314.
+           DISPLAY "COD RENTAL         ENTREGA       LIVRO  " AT 0501
+           FOREGROUND-COLOR 2 HIGHLIGHT.
+           DISPLAY "------------------------------------------------"
+           AT 0601.
+           MOVE 0 TO FS-COD.
+           START FIC KEY > FS-COD
+             INVALID KEY DISPLAY "FICHEIRO VAZIO" AT 0701
+           END-START.
+           MOVE 7 TO WS-LINHA.
+           PERFORM UNTIL FS="10"
+               READ FIC NEXT RECORD
+               AT END
+               CONTINUE
+               NOT AT END
+               IF ((CONSULTA-POR-CLIENTE) AND
+                   (FS-CLIENTE = WS-PESQ-VALOR)) OR
+                  ((CONSULTA-POR-LIVRO) AND
+                   (FS-LIVRO = WS-PESQ-VALOR))
+                   PERFORM OBTEM-NOME-CLIENTE
+                   DISPLAY FS-COD           LINE WS-LINHA COL 1
+                   DISPLAY FS-RENTAL         LINE WS-LINHA COL 11
+                   DISPLAY FS-ENTREGA   LINE WS-LINHA COL 29
+                   DISPLAY FS-LIVRO         LINE WS-LINHA COL 39
+                   DISPLAY WS-CLI-NOME  LINE WS-LINHA COL 59
+                   DISPLAY FS-SITUACAO   LINE WS-LINHA COL 89
+                   ADD 1 TO WS-LINHA
+               END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WS-LINHA.
+           DISPLAY "FIM DA LISTAGEM. ENTER PARA CONTINUAR" LINE
+           WS-LINHA COL 1.
+           ADD 1 TO WS-LINHA.
+           ACCEPT OMITTED LINE WS-LINHA COL 1.
        FIM-CONSULTAR.
 
        INICIO-ALTERAR.
@@ -217,6 +379,14 @@
                GO FIM-ALTERAR
            END-IF.
            IF (FS-OK) THEN
+               MOVE FS-SITUACAO TO WS-SIT-ANTIGA
+               MOVE FS-COD TO WS-RA-COD
+               MOVE FS-RENTAL TO WS-RA-RENTAL
+               MOVE FS-ENTREGA TO WS-RA-ENTREGA
+               MOVE FS-LIVRO TO WS-RA-LIVRO
+               MOVE FS-CLIENTE TO WS-RA-CLIENTE
+               MOVE FS-SITUACAO TO WS-RA-SITUACAO
+               MOVE FS-MULTA TO WS-RA-MULTA
                ACCEPT WS-DADOS
                IF(COB-CRT-STATUS=COB-SCR-ESC) THEN
                   GO CICLO-ALTERAR
@@ -224,12 +394,48 @@
            ELSE
                GO CICLO-ALTERAR
            END-IF.
+           PERFORM VALIDA-DATAS.
+           IF (NOT WS-DATAS-OK) THEN
+               PERFORM MOSTRA-ERRO
+               GO CICLO-ALTERAR
+           END-IF.
+           IF (NOT SITUACAO-VALIDA) THEN
+               MOVE "SITUACAO INVALIDA" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO CICLO-ALTERAR
+           END-IF.
+           PERFORM VALIDA-TRANSICAO-SITUACAO.
+           IF (NOT WS-TRANS-OK) THEN
+               PERFORM MOSTRA-ERRO
+               GO CICLO-ALTERAR
+           END-IF.
+           PERFORM VALIDA-LIVRO.
+           IF (FS-LIV-NAO-EXISTE) THEN
+               MOVE "LIVRO INEXISTENTE" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO CICLO-ALTERAR
+           END-IF.
+           PERFORM VALIDA-CLIENTE.
+           IF (FS-CLI-NAO-EXISTE) THEN
+               MOVE "COD CLIENTE INEXISTENTE" TO WS-MSG-ERRO
+               PERFORM MOSTRA-ERRO
+               GO CICLO-ALTERAR
+           END-IF.
+           MOVE "ALTERAR" TO WS-AUD-OP.
+           IF (SITUACAO-DEVOLVIDO) AND
+              (WS-SIT-ANTIGA NOT = "DEVOLVIDO") THEN
+               PERFORM CALCULA-MULTA
+           END-IF.
            REWRITE REGISTO
             INVALID KEY
             MOVE "ERRO AO ALTERAR" TO WS-MSG-ERRO
             PERFORM MOSTRA-ERRO
             NOT INVALID KEY
-            CONTINUE
+            PERFORM GRAVA-AUDITORIA
+            IF (SITUACAO-DEVOLVIDO) AND
+               (WS-SIT-ANTIGA NOT = "DEVOLVIDO") THEN
+                PERFORM EMITE-RECIBO
+            END-IF
            END-REWRITE.
            GO CICLO-ALTERAR.
        FIM-ALTERAR.
@@ -264,10 +470,20 @@
            IF (NOT SIM) THEN
                GO FIM-ELIMINAR
            END-IF.
+           MOVE FS-COD TO WS-RA-COD.
+           MOVE FS-RENTAL TO WS-RA-RENTAL.
+           MOVE FS-ENTREGA TO WS-RA-ENTREGA.
+           MOVE FS-LIVRO TO WS-RA-LIVRO.
+           MOVE FS-CLIENTE TO WS-RA-CLIENTE.
+           MOVE FS-SITUACAO TO WS-RA-SITUACAO.
+           MOVE FS-MULTA TO WS-RA-MULTA.
+           MOVE "ELIMINAR" TO WS-AUD-OP.
            DELETE FIC
             INVALID KEY
             DISPLAY "ERRO AO ELIMINAR" AT 2301
             ACCEPT OMITTED AT 2401
+            NOT INVALID KEY
+            PERFORM GRAVA-AUDITORIA
            END-DELETE.
        FIM-ELIMINAR.
 
@@ -288,12 +504,13 @@
                AT END
                CONTINUE
                NOT AT END
+               PERFORM OBTEM-NOME-CLIENTE
                DISPLAY FS-COD           LINE WS-LINHA COL 1
                DISPLAY FS-RENTAL         LINE WS-LINHA COL 11
                DISPLAY FS-ENTREGA   LINE WS-LINHA COL 29
                DISPLAY FS-LIVRO         LINE WS-LINHA COL 39
-               DISPLAY FS-CLIENTE   LINE WS-LINHA COL 49
-               DISPLAY FS-SITUACAO   LINE WS-LINHA COL 59
+               DISPLAY WS-CLI-NOME  LINE WS-LINHA COL 59
+               DISPLAY FS-SITUACAO   LINE WS-LINHA COL 89
                ADD 1 TO WS-LINHA
                END-READ
            END-PERFORM.
@@ -305,6 +522,19 @@
        FIM-LISTAR.
 
        INICIO-EXPORTAR.
+           DISPLAY CLS.
+           DISPLAY "EXPORTAR RENTALS" AT 0101.
+           DISPLAY "1-HTML   2-CSV" AT 0301.
+           MOVE "H" TO WS-EXPORT-TIPO.
+           ACCEPT WS-EXPORT-TIPO AT 0317.
+           IF (EXPORT-TIPO-CSV) THEN
+               PERFORM EXPORTAR-CSV
+           ELSE
+               PERFORM EXPORTAR-HTML
+           END-IF.
+       FIM-EXPORTAR.
+
+       EXPORTAR-HTML.
            DISPLAY CLS.
            DISPLAY "EXPORTAR PARA HTML" AT 0101.
       * ABRIR FICHEIRO EXPORT.
@@ -312,8 +542,9 @@
            STRING "<BODY BGCOLOR=CYAN><H1>GESTAO RENTALS</H1>"
            DELIMITED BY SIZE
            "<TABLE BORDER=1>" DELIMITED BY SIZE
-           "<TR><TH>COD</TH><TH>NOME</TH><TH>NOME</TH></TR>"
+           "<TR><TH>RENTAL</TH><TH>ENTREGA</TH><TH>LIVRO</TH>"
            DELIMITED BY SIZE
+           "<TH>CLIENTE</TH><TH>SITUACAO</TH></TR>" DELIMITED BY SIZE
            INTO REGISTO1.
            WRITE REGISTO1.
            MOVE LOW-VALUES TO REGISTO1.
@@ -327,14 +558,18 @@
                AT END
                CONTINUE
                NOT AT END
+               PERFORM OBTEM-NOME-CLIENTE
                STRING "<TR><TD>" DELIMITED BY SIZE
                FS-RENTAL  DELIMITED BY SIZE "</TD>" DELIMITED BY SIZE
                "<TD>" DELIMITED BY SIZE
                FS-ENTREGA DELIMITED BY SIZE "</TD>" DELIMITED BY SIZE
                "<TD>" DELIMITED BY SIZE
-              FS-LIVRO DELIMITED BY SIZE "</TD></TR>" DELIMITED BY SIZE
-            FS-CLIENTE DELIMITED BY SIZE "</TD></TR>" DELIMITED BY SIZE
-            FS-SITUACAO DELIMITED BY SIZE "</TD></TR>"DELIMITED BY SIZE
+               FS-LIVRO DELIMITED BY SIZE "</TD>" DELIMITED BY SIZE
+               "<TD>" DELIMITED BY SIZE
+               WS-CLI-NOME DELIMITED BY SIZE "</TD>" DELIMITED BY SIZE
+               "<TD>" DELIMITED BY SIZE
+               FS-SITUACAO DELIMITED BY SIZE "</TD></TR>"
+               DELIMITED BY SIZE
                INTO REGISTO1
                WRITE REGISTO1
                END-READ
@@ -347,10 +582,256 @@
            HIGHLIGHT.
            ACCEPT OMITTED AT 0501.
 
-       FIM-EXPORTAR.
+       EXPORTAR-CSV.
+           DISPLAY CLS.
+           DISPLAY "EXPORTAR PARA CSV" AT 0101.
+      * ABRIR FICHEIRO EXPORT-CSV.
+           OPEN OUTPUT EXPORT-CSV.
+           MOVE "COD,RENTAL,ENTREGA,LIVRO,CLIENTE,SITUACAO"
+             TO REGISTO-CSV.
+           WRITE REGISTO-CSV.
+
+           MOVE 0 TO FS-COD.
+           START FIC KEY > FS-COD
+               INVALID KEY DISPLAY "FICHEIRO VAZIO" AT 0501
+           END-START.
+           PERFORM UNTIL FS="10"
+               READ FIC NEXT RECORD
+               AT END
+               CONTINUE
+               NOT AT END
+               STRING FS-COD      DELIMITED BY SIZE ","
+                      DELIMITED BY SIZE
+                      FS-RENTAL   DELIMITED BY SIZE ","
+                      DELIMITED BY SIZE
+                      FS-ENTREGA  DELIMITED BY SIZE ","
+                      DELIMITED BY SIZE
+                      FS-LIVRO    DELIMITED BY SIZE ","
+                      DELIMITED BY SIZE
+                      FS-CLIENTE  DELIMITED BY SIZE ","
+                      DELIMITED BY SIZE
+                      FS-SITUACAO DELIMITED BY SIZE
+                 INTO REGISTO-CSV
+               WRITE REGISTO-CSV
+               END-READ
+           END-PERFORM.
+      * FECHAR O FICHEIRO EXPORT-CSV.
+           CLOSE EXPORT-CSV.
+           DISPLAY "EXPORTACAO CONCLUIDA!" AT 0301 FOREGROUND-COLOR 2
+           HIGHLIGHT.
+           ACCEPT OMITTED AT 0501.
+
+       INICIO-ATRASADOS.
+           DISPLAY CLS.
+           DISPLAY "RENTALS ATRASADOS" AT 0101.
+           DISPLAY "COD RENTAL         ENTREGA       LIVRO  " AT 0301
+           FOREGROUND-COLOR 2 HIGHLIGHT.
+           DISPLAY "------------------------------------------------"
+           AT 0401.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           MOVE 0 TO FS-COD.
+           START FIC KEY > FS-COD
+             INVALID KEY DISPLAY "FICHEIRO VAZIO" AT 0501
+           END-START.
+           MOVE 5 TO WS-LINHA.
+           PERFORM UNTIL FS="10"
+               READ FIC NEXT RECORD
+               AT END
+               CONTINUE
+               NOT AT END
+               IF (FS-ENTREGA < WS-HOJE) AND
+                  (NOT SITUACAO-DEVOLVIDO)
+                   PERFORM OBTEM-NOME-CLIENTE
+                   DISPLAY FS-COD           LINE WS-LINHA COL 1
+                   DISPLAY FS-RENTAL         LINE WS-LINHA COL 11
+                   DISPLAY FS-ENTREGA   LINE WS-LINHA COL 29
+                   DISPLAY FS-LIVRO         LINE WS-LINHA COL 39
+                   DISPLAY WS-CLI-NOME  LINE WS-LINHA COL 59
+                   DISPLAY FS-SITUACAO   LINE WS-LINHA COL 89
+                   ADD 1 TO WS-LINHA
+               END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WS-LINHA.
+           DISPLAY "FIM DA LISTAGEM. ENTER PARA CONTINUAR" LINE
+           WS-LINHA COL 1.
+           ADD 1 TO WS-LINHA.
+           ACCEPT OMITTED LINE WS-LINHA COL 1.
+       FIM-ATRASADOS.
 
        MOSTRA-ERRO.
            DISPLAY LAYOUT-ERRO.
            ACCEPT LAYOUT-ERRO.
            DISPLAY ESTADO.
+
+       VALIDA-DATAS.
+           MOVE "S" TO WS-DATAS-SW.
+           IF (FUNCTION TEST-DATE-YYYYMMDD(FS-RENTAL) NOT = 0) THEN
+               MOVE "N" TO WS-DATAS-SW
+               MOVE "DATA DE RENTAL INVALIDA" TO WS-MSG-ERRO
+           ELSE
+               IF (FUNCTION TEST-DATE-YYYYMMDD(FS-ENTREGA) NOT = 0) THEN
+                   MOVE "N" TO WS-DATAS-SW
+                   MOVE "DATA DE ENTREGA INVALIDA" TO WS-MSG-ERRO
+               ELSE
+                   IF (FS-ENTREGA < FS-RENTAL) THEN
+                       MOVE "N" TO WS-DATAS-SW
+                       MOVE "DATA ENTREGA ANTERIOR A DATA RENTAL"
+                         TO WS-MSG-ERRO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * GRAVA-AUDITORIA
+      * REGISTA EM RENTALS-AUDIT.TXT A IMAGEM DO REGISTO ANTES DE UM
+      * ALTERAR OU ELIMINAR, PARA RECONSTITUIR O HISTORICO.
+      *----------------------------------------------------------------
+       GRAVA-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE SPACES TO REGISTO-AUDIT.
+           STRING WS-AUD-DATA DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-AUD-HORA DELIMITED BY SIZE
+             INTO AUD-DATA-HORA.
+           MOVE WS-AUD-OP TO AUD-OPERACAO.
+           MOVE WS-RA-COD TO AUD-COD.
+           MOVE WS-RA-RENTAL TO AUD-RENTAL.
+           MOVE WS-RA-ENTREGA TO AUD-ENTREGA.
+           MOVE WS-RA-LIVRO TO AUD-LIVRO.
+           MOVE WS-RA-CLIENTE TO AUD-CLIENTE.
+           MOVE WS-RA-SITUACAO TO AUD-SITUACAO.
+           MOVE WS-RA-MULTA TO AUD-MULTA.
+           OPEN EXTEND AUDITORIA.
+           WRITE REGISTO-AUDIT.
+           CLOSE AUDITORIA.
+
+      *----------------------------------------------------------------
+      * VALIDA-TRANSICAO-SITUACAO
+      * IMPEDE MUDANCAS DE ESTADO QUE NAO FACAM SENTIDO, POR EXEMPLO
+      * REABRIR UM RENTAL JA DEVOLVIDO SEM PASSAR POR UM NOVO RENTAL.
+      * UM LIVRO DADO COMO PERDIDO SO PODE TRANSITAR PARA DEVOLVIDO,
+      * CASO APARECA E SEJA ENTREGUE.
+      *----------------------------------------------------------------
+       VALIDA-TRANSICAO-SITUACAO.
+           MOVE "S" TO WS-TRANS-SW.
+           IF (WS-SIT-ANTIGA NOT = FS-SITUACAO) THEN
+               IF (WS-SIT-ANTIGA = "DEVOLVIDO") THEN
+                   MOVE "N" TO WS-TRANS-SW
+                   MOVE "TRANSICAO DE SITUACAO NAO PERMITIDA"
+                     TO WS-MSG-ERRO
+               END-IF
+               IF (WS-SIT-ANTIGA = "PERDIDO") AND
+                  (NOT SITUACAO-DEVOLVIDO) THEN
+                   MOVE "N" TO WS-TRANS-SW
+                   MOVE "TRANSICAO DE SITUACAO NAO PERMITIDA"
+                     TO WS-MSG-ERRO
+               END-IF
+               IF (WS-SIT-ANTIGA = "ATRASADO") AND
+                  (SITUACAO-ATIVO) THEN
+                   MOVE "N" TO WS-TRANS-SW
+                   MOVE "TRANSICAO DE SITUACAO NAO PERMITIDA"
+                     TO WS-MSG-ERRO
+               END-IF
+           END-IF.
+
+       VALIDA-LIVRO.
+           MOVE FS-LIVRO TO LIV-COD.
+           READ LIVROS
+             INVALID KEY
+             MOVE 35 TO FS-LIV
+             NOT INVALID KEY
+             MOVE 0 TO FS-LIV
+           END-READ.
+
+       VALIDA-CLIENTE.
+           MOVE FS-CLIENTE TO CLI-COD.
+           READ CLIENTES
+             INVALID KEY
+             MOVE 35 TO FS-CLI
+             NOT INVALID KEY
+             MOVE 0 TO FS-CLI
+           END-READ.
+
+       OBTEM-NOME-CLIENTE.
+           MOVE SPACES TO WS-CLI-NOME.
+           MOVE FS-CLIENTE TO CLI-COD.
+           READ CLIENTES
+             INVALID KEY
+             MOVE "CLIENTE DESCONHECIDO" TO WS-CLI-NOME
+             NOT INVALID KEY
+             MOVE CLI-NOME TO WS-CLI-NOME
+           END-READ.
+
+      *----------------------------------------------------------------
+      * CALCULA-MULTA
+      * QUANDO UM RENTAL E FECHADO COM SITUACAO DEVOLVIDO, CALCULA A
+      * MULTA DEVIDA PELOS DIAS DE ATRASO ENTRE A DATA DE ENTREGA
+      * PREVISTA E A DATA DE HOJE, E GUARDA-A NO REGISTO.
+      *----------------------------------------------------------------
+       CALCULA-MULTA.
+           MOVE 0 TO WS-DIAS-ATRASO.
+           MOVE 0 TO FS-MULTA.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+           COMPUTE WS-DIAS-ATRASO =
+               FUNCTION INTEGER-OF-DATE(WS-HOJE) -
+               FUNCTION INTEGER-OF-DATE(FS-ENTREGA).
+           IF (WS-DIAS-ATRASO < 0) THEN
+               MOVE 0 TO WS-DIAS-ATRASO
+           END-IF.
+           IF (WS-DIAS-ATRASO > 0) THEN
+               COMPUTE FS-MULTA = WS-DIAS-ATRASO * WS-TAXA-MULTA
+           END-IF.
+
+      *----------------------------------------------------------------
+      * EMITE-RECIBO
+      * IMPRIME UM RECIBO DE DEVOLUCAO EM RENTALS-RECIBOS.TXT, COM OS
+      * DIAS DE ATRASO E A MULTA CALCULADA POR CALCULA-MULTA.
+      *----------------------------------------------------------------
+       EMITE-RECIBO.
+           PERFORM OBTEM-NOME-CLIENTE.
+           OPEN EXTEND RECIBOS.
+           MOVE SPACES TO WS-LINHA-RECIBO.
+           MOVE "-------------- RECIBO DE DEVOLUCAO --------------"
+             TO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "COD RENTAL : " DELIMITED BY SIZE
+                  FS-COD DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "LIVRO      : " DELIMITED BY SIZE
+                  FS-LIVRO DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "CLIENTE    : " DELIMITED BY SIZE
+                  FS-CLIENTE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CLI-NOME DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "DATA RENTAL: " DELIMITED BY SIZE
+                  FS-RENTAL DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "DATA PREVIS: " DELIMITED BY SIZE
+                  FS-ENTREGA DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "DATA DEVOL : " DELIMITED BY SIZE
+                  WS-HOJE DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "DIAS ATRASO: " DELIMITED BY SIZE
+                  WS-DIAS-ATRASO DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           STRING "MULTA A PAGAR: " DELIMITED BY SIZE
+                  FS-MULTA DELIMITED BY SIZE
+             INTO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           MOVE SPACES TO WS-LINHA-RECIBO.
+           WRITE REGISTO-RECIBO FROM WS-LINHA-RECIBO.
+           CLOSE RECIBOS.
+
        END PROGRAM RENTALS.
