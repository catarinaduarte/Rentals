@@ -0,0 +1 @@
+/usr/local/share/gnucobol/copy/screenio.cpy
\ No newline at end of file
