@@ -0,0 +1,10 @@
+      * RENTOLD.cpy - IMAGEM DO REGISTO ANTES DE ALTERAR/ELIMINAR,
+      * PARTILHADO PELO PROGRAMA INTERATIVO E PELO BATCH DE FIM DE DIA.
+       01 WS-REGISTO-ANTIGO.
+           05 WS-RA-COD               PIC 9(09).
+           05 WS-RA-RENTAL            PIC 9(08).
+           05 WS-RA-ENTREGA           PIC 9(08).
+           05 WS-RA-LIVRO             PIC 9(20).
+           05 WS-RA-CLIENTE           PIC 9(20).
+           05 WS-RA-SITUACAO          PIC X(20).
+           05 WS-RA-MULTA             PIC 9(05)V99.
