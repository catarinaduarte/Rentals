@@ -0,0 +1,12 @@
+      * RENTAUD.cpy - LAYOUT DA LINHA DE AUDITORIA (FD AUDITORIA),
+      * PARTILHADO PELO PROGRAMA INTERATIVO E PELO BATCH DE FIM DE DIA.
+       01 REGISTO-AUDIT.
+           05 AUD-DATA-HORA          PIC X(17).
+           05 AUD-OPERACAO           PIC X(10).
+           05 AUD-COD                PIC 9(09).
+           05 AUD-RENTAL             PIC 9(08).
+           05 AUD-ENTREGA            PIC 9(08).
+           05 AUD-LIVRO              PIC 9(20).
+           05 AUD-CLIENTE            PIC 9(20).
+           05 AUD-SITUACAO           PIC X(20).
+           05 AUD-MULTA              PIC 9(05)V99.
