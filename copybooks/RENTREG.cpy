@@ -0,0 +1,18 @@
+      * RENTREG.cpy - LAYOUT DO REGISTO DE RENTAL (FD FIC), PARTILHADO
+      * PELO PROGRAMA INTERATIVO E PELO BATCH DE FIM DE DIA, PARA QUE
+      * AMBOS ABRAM RENTALS.TXT COM O MESMO TAMANHO DE REGISTO.
+       01 REGISTO.
+           05 FS-CHAVE.
+               10 FS-COD             PIC 9(09) BLANK WHEN ZEROS.
+           05 FS-RENTAL               PIC 9(08).
+           05 FS-ENTREGA            PIC 9(08).
+            05 FS-LIVRO              PIC 9(20).
+           05 FS-CLIENTE            PIC 9(20).
+           05 FS-SITUACAO          PIC X(20).
+               88 SITUACAO-ATIVO        VALUE "ATIVO".
+               88 SITUACAO-DEVOLVIDO    VALUE "DEVOLVIDO".
+               88 SITUACAO-ATRASADO     VALUE "ATRASADO".
+               88 SITUACAO-PERDIDO      VALUE "PERDIDO".
+               88 SITUACAO-VALIDA       VALUES "ATIVO", "DEVOLVIDO",
+                                               "ATRASADO", "PERDIDO".
+           05 FS-MULTA              PIC 9(05)V99.
